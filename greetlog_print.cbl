@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GreetPrt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETLOG-FILE ASSIGN TO "GREETLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GREETLOG-FILE.
+       COPY GRTLOGR.
+
+       WORKING-STORAGE SECTION.
+       01 WS-TODAY PIC X(08).
+       01 WS-GREETLOG-STATUS PIC X(2) VALUE "00".
+       01 WS-GREETLOG-EOF PIC X VALUE "N".
+       01 WS-LINES-PRINTED PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           DISPLAY "Sign-ins for " WS-TODAY
+           DISPLAY "----------------------------------------"
+           OPEN INPUT GREETLOG-FILE
+           IF WS-GREETLOG-STATUS = "35"
+               DISPLAY "No GREETLOG on file yet"
+               MOVE "Y" TO WS-GREETLOG-EOF
+           END-IF
+           PERFORM UNTIL WS-GREETLOG-EOF = "Y"
+               READ GREETLOG-FILE
+                   AT END
+                       MOVE "Y" TO WS-GREETLOG-EOF
+                   NOT AT END
+                       IF GL-LOG-DATE = WS-TODAY
+                           DISPLAY GL-EMP-NAME " " GL-EMP-AGE
+                               " " GL-LOG-TIME
+                           ADD 1 TO WS-LINES-PRINTED
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-GREETLOG-STATUS NOT = "35"
+               CLOSE GREETLOG-FILE
+           END-IF
+           DISPLAY "----------------------------------------"
+           DISPLAY "Total sign-ins today: " WS-LINES-PRINTED
+           STOP RUN.
