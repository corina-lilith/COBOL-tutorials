@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmpRstr.
+
+      * Employee roster report: reads EMPMAST sequentially by
+      * EMP-ID and writes a page-headed, page-broken listing of
+      * EmpName and EmpAge to EMPROST, followed by an age-
+      * distribution summary, for handing to management instead of
+      * running Greet's INQUIRE one record at a time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT EMPROST-FILE ASSIGN TO "EMPROST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-FILE.
+       COPY EMPREC.
+
+       FD  EMPROST-FILE.
+       01  EMP-ROSTER-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPMAST-STATUS PIC X(2) VALUE "00".
+       01 WS-EMPMAST-OPENED PIC X VALUE "Y".
+       01 WS-PAGE-NUMBER PIC 9(3) VALUE 0.
+       01 WS-LINE-COUNT PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+       01 WS-TOTAL-EMPLOYEES PIC 9(5) VALUE 0.
+
+      * age-distribution tallies built up one employee at a time
+       01 WS-AGE-BUCKETS.
+           05 WS-AGE-UNDER-20              PIC 9(5) VALUE 0.
+           05 WS-AGE-20-29                 PIC 9(5) VALUE 0.
+           05 WS-AGE-30-39                 PIC 9(5) VALUE 0.
+           05 WS-AGE-40-49                 PIC 9(5) VALUE 0.
+           05 WS-AGE-50-59                 PIC 9(5) VALUE 0.
+           05 WS-AGE-60-OVER               PIC 9(5) VALUE 0.
+
+       01 WS-HEADER-LINE-1.
+           05 FILLER PIC X(30) VALUE SPACE.
+           05 FILLER PIC X(22) VALUE "EMPLOYEE ROSTER REPORT".
+           05 FILLER PIC X(13) VALUE SPACE.
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 HL1-PAGE-NUMBER PIC ZZ9.
+
+       01 WS-HEADER-LINE-2.
+           05 FILLER PIC X(6) VALUE "EMP ID".
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 FILLER PIC X(14) VALUE "EMPLOYEE NAME".
+           05 FILLER PIC X(19) VALUE SPACE.
+           05 FILLER PIC X(3) VALUE "AGE".
+
+       01 WS-HEADER-LINE-3.
+           05 FILLER PIC X(45) VALUE ALL "-".
+
+       01 WS-DETAIL-LINE.
+           05 DL-EMP-ID                    PIC 9(6).
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 DL-EMP-NAME                  PIC X(30).
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 DL-EMP-AGE                   PIC Z9.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER PIC X(20) VALUE SPACE.
+           05 SL-LABEL                     PIC X(20).
+           05 FILLER PIC X(5) VALUE SPACE.
+           05 SL-COUNT                     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-EMPMAST-STATUS = "10"
+               READ EMPMAST-FILE NEXT
+                   AT END
+                       MOVE "10" TO WS-EMPMAST-STATUS
+                   NOT AT END
+                       PERFORM PRINT-DETAIL-LINE
+                       PERFORM TALLY-AGE-BUCKET
+               END-READ
+           END-PERFORM
+           PERFORM PRINT-AGE-SUMMARY
+           IF WS-EMPMAST-OPENED = "Y"
+               CLOSE EMPMAST-FILE
+           END-IF
+           CLOSE EMPROST-FILE
+           STOP RUN.
+
+      * Opens EMPMAST for a sequential pass and EMPROST for output;
+      * an EMPMAST that has never been created (status 35) means
+      * there is nothing to report.
+           OPEN-FILES.
+               OPEN INPUT EMPMAST-FILE
+               IF WS-EMPMAST-STATUS = "35"
+                   DISPLAY "EMPMAST not found - nothing to report"
+                   MOVE "10" TO WS-EMPMAST-STATUS
+                   MOVE "N" TO WS-EMPMAST-OPENED
+               END-IF
+               OPEN OUTPUT EMPROST-FILE
+               MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+               .
+
+      * Writes one detail line, breaking to a new page (with a
+      * fresh set of headers) once the current page is full.
+           PRINT-DETAIL-LINE.
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM PRINT-HEADER
+               END-IF
+               MOVE EMP-ID TO DL-EMP-ID
+               MOVE EMP-NAME TO DL-EMP-NAME
+               MOVE EMP-AGE TO DL-EMP-AGE
+               MOVE WS-DETAIL-LINE TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-TOTAL-EMPLOYEES
+               .
+
+      * Starts a new page: advances past the last page's output
+      * (except for page 1) and writes the title, column headers
+      * and a rule line.
+           PRINT-HEADER.
+               ADD 1 TO WS-PAGE-NUMBER
+               MOVE WS-PAGE-NUMBER TO HL1-PAGE-NUMBER
+               IF WS-PAGE-NUMBER > 1
+                   MOVE SPACES TO EMP-ROSTER-RECORD
+                   WRITE EMP-ROSTER-RECORD AFTER ADVANCING PAGE
+               END-IF
+               MOVE WS-HEADER-LINE-1 TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+               MOVE SPACES TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+               MOVE WS-HEADER-LINE-2 TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+               MOVE WS-HEADER-LINE-3 TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+               MOVE 0 TO WS-LINE-COUNT
+               .
+
+      * Buckets the employee just printed into one of six age
+      * ranges for the summary at the end of the report.
+           TALLY-AGE-BUCKET.
+               EVALUATE TRUE
+                   WHEN EMP-AGE < 20
+                       ADD 1 TO WS-AGE-UNDER-20
+                   WHEN EMP-AGE < 30
+                       ADD 1 TO WS-AGE-20-29
+                   WHEN EMP-AGE < 40
+                       ADD 1 TO WS-AGE-30-39
+                   WHEN EMP-AGE < 50
+                       ADD 1 TO WS-AGE-40-49
+                   WHEN EMP-AGE < 60
+                       ADD 1 TO WS-AGE-50-59
+                   WHEN OTHER
+                       ADD 1 TO WS-AGE-60-OVER
+               END-EVALUATE
+               .
+
+      * Appends the age-distribution summary as the last section
+      * of the report.
+           PRINT-AGE-SUMMARY.
+               MOVE SPACES TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+               MOVE "AGE DISTRIBUTION SUMMARY" TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+               MOVE SPACES TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+
+               MOVE "Under 20" TO SL-LABEL
+               MOVE WS-AGE-UNDER-20 TO SL-COUNT
+               MOVE WS-SUMMARY-LINE TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+
+               MOVE "20 - 29" TO SL-LABEL
+               MOVE WS-AGE-20-29 TO SL-COUNT
+               MOVE WS-SUMMARY-LINE TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+
+               MOVE "30 - 39" TO SL-LABEL
+               MOVE WS-AGE-30-39 TO SL-COUNT
+               MOVE WS-SUMMARY-LINE TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+
+               MOVE "40 - 49" TO SL-LABEL
+               MOVE WS-AGE-40-49 TO SL-COUNT
+               MOVE WS-SUMMARY-LINE TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+
+               MOVE "50 - 59" TO SL-LABEL
+               MOVE WS-AGE-50-59 TO SL-COUNT
+               MOVE WS-SUMMARY-LINE TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+
+               MOVE "60 and over" TO SL-LABEL
+               MOVE WS-AGE-60-OVER TO SL-COUNT
+               MOVE WS-SUMMARY-LINE TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+
+               MOVE SPACES TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+               MOVE "Total employees" TO SL-LABEL
+               MOVE WS-TOTAL-EMPLOYEES TO SL-COUNT
+               MOVE WS-SUMMARY-LINE TO EMP-ROSTER-RECORD
+               WRITE EMP-ROSTER-RECORD
+               .
