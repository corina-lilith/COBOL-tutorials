@@ -0,0 +1,40 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY RECONCILIATION JOB STREAM
+//*
+//* STEP RECON  RUNS COUNTS OVER CALCLOG AND EMPMAST AGAINST THE
+//*             CONTROL TOTALS IN CTLTOTS AND APPENDS A PASS/FAIL
+//*             RESULT FOR EACH FILE TO CTLRPT.
+//* STEP PRTRPT LISTS THE UPDATED CTLRPT SO THE MORNING SHIFT HAS
+//*             ONE CONTROL REPORT TO CHECK INSTEAD OF RUNNING AND
+//*             EYEBALLING COUNTS BY HAND.
+//*
+//* COUNTS SETS RETURN-CODE 1 WHEN EITHER FILE FAILS TO RECONCILE;
+//* A NON-ZERO RC FROM RECON SHOULD BE TREATED AS AN OPERATIONS
+//* ALERT EVEN THOUGH PRTRPT STILL RUNS SO THE REPORT IS ALWAYS
+//* AVAILABLE.
+//*
+//* NO PARM= IS SUPPLIED HERE - THIS RUN RECONCILES AGAINST THE
+//* EXPECTED COUNTS ALREADY STAGED IN CTLTOTS.  COUNTS RECEIVES A
+//* ZERO PARM LENGTH FOR AN OMITTED PARM, WHICH IT TELLS APART FROM
+//* A SHORT ONE, SO CTLTOTS' COUNTS ARE LEFT UNOVERRIDDEN.  OPERATIONS
+//* CAN ADD PARM='CALCLOG-EXPECTED,EMPMAST-EXPECTED' HERE FOR A
+//* ONE-NIGHT OVERRIDE WITHOUT EDITING CTLTOTS.
+//*--------------------------------------------------------------*
+//RECON    EXEC PGM=COUNTS
+//CTLTOTS  DD DSN=PROD.CALC.CTLTOTS,DISP=SHR
+//CALCLOG  DD DSN=PROD.CALC.CALCLOG,DISP=SHR
+//EMPMAST  DD DSN=PROD.EMP.EMPMAST,DISP=SHR
+//CTLRPT   DD DSN=PROD.NIGHTLY.CTLRPT,
+//            DISP=(MOD,KEEP,KEEP),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//PRTRPT   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.NIGHTLY.CTLRPT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//
