@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CALCCKPR.CPY
+      * Record layout for the Calc batch checkpoint file (CALCCKPT).
+      * A record is appended every N transactions while BATCH-PROCESS
+      * runs, so an interrupted run can restart after the last one
+      * written instead of reprocessing CALCIN from the top.
+      *****************************************************************
+       01  CALC-CHECKPOINT-RECORD.
+           05  CK-LAST-TRANS-COUNT     PIC 9(09).
+           05  CK-CHECKPOINT-DATE      PIC X(08).
+           05  CK-CHECKPOINT-TIME      PIC X(08).
