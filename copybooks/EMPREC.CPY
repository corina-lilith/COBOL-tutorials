@@ -0,0 +1,10 @@
+      *****************************************************************
+      * EMPREC.CPY
+      * Record layout for the employee master file (EMPMAST), keyed by
+      * employee ID.  Shared by Greet (maintenance) and the employee
+      * roster report.
+      *****************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                  PIC 9(06).
+           05  EMP-NAME                PIC X(30).
+           05  EMP-AGE                 PIC 9(02).
