@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CALCINR.CPY
+      * Record layout for the Calc batch transaction input file
+      * (CALCIN).  Each record is one NUM1/OPERATION/NUM2 triple to be
+      * run through the same paragraphs used by interactive Calc.
+      *****************************************************************
+      * CT-NUM1/CT-NUM2 carry SIGN IS TRAILING SEPARATE so a negative
+      * operand writes a plain "-" byte instead of a zoned-decimal
+      * overpunch, keeping this LINE SEQUENTIAL file prepareable by
+      * hand for a negative transaction.
+       01  CALC-TRANS-RECORD.
+           05  CT-NUM1                 PIC S9(9)
+                                        SIGN IS TRAILING SEPARATE.
+           05  CT-OPERATION            PIC X(01).
+           05  CT-NUM2                 PIC S9(9)
+                                        SIGN IS TRAILING SEPARATE.
