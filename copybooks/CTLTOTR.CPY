@@ -0,0 +1,9 @@
+      *****************************************************************
+      * CTLTOTR.CPY
+      * Record layout for the nightly control-totals file (CTLTOTS).
+      * One record per production file telling Counts how many
+      * records that file is expected to hold for the run.
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-FILE-ID              PIC X(08).
+           05  CT-EXPECTED-COUNT       PIC 9(09).
