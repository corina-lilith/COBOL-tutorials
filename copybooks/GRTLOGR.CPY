@@ -0,0 +1,11 @@
+      *****************************************************************
+      * GRTLOGR.CPY
+      * Record layout for the Greet daily sign-in history file
+      * (GREETLOG).  One record is appended each time GET_EMP_INFO
+      * captures a name and age.
+      *****************************************************************
+       01  GREET-LOG-RECORD.
+           05  GL-EMP-NAME             PIC X(30).
+           05  GL-EMP-AGE              PIC 9(02).
+           05  GL-LOG-DATE             PIC X(08).
+           05  GL-LOG-TIME             PIC X(08).
