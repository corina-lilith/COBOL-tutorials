@@ -0,0 +1,21 @@
+      *****************************************************************
+      * CALCEXCR.CPY
+      * Record layout for the Calc exception file (CALCEXC).  A
+      * record is appended whenever an operation attempt does not
+      * match one of the five operators Calc supports, or a MULTIPLY
+      * overflows RESULT, capturing the operands involved and a
+      * CX-REASON telling the two cases apart ("BAD OPER" or
+      * "OVERFLOW").
+      *****************************************************************
+      * CX-NUM1/CX-NUM2 carry SIGN IS TRAILING SEPARATE so a negative
+      * operand writes a plain "-" byte to this LINE SEQUENTIAL file
+      * instead of a zoned-decimal overpunch.
+       01  CALC-EXCEPTION-RECORD.
+           05  CX-NUM1                 PIC S9(9)
+                                        SIGN IS TRAILING SEPARATE.
+           05  CX-OPERATION            PIC X(01).
+           05  CX-NUM2                 PIC S9(9)
+                                        SIGN IS TRAILING SEPARATE.
+           05  CX-REASON               PIC X(10).
+           05  CX-LOG-DATE             PIC X(08).
+           05  CX-LOG-TIME             PIC X(08).
