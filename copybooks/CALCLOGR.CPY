@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CALCLOGR.CPY
+      * Record layout for the Calc audit log (CALCLOG).  One record is
+      * written for every operation Calc performs.
+      *****************************************************************
+      * signed fields carry SIGN IS TRAILING SEPARATE so a negative
+      * value writes a plain "-" byte to this LINE SEQUENTIAL file
+      * instead of the default zoned-decimal overpunch, which would
+      * leave the sign unreadable when the file is viewed or edited
+      * as text.
+       01  CALC-LOG-RECORD.
+           05  CL-NUM1                 PIC S9(9)
+                                        SIGN IS TRAILING SEPARATE.
+           05  CL-OPERATION            PIC X(01).
+           05  CL-NUM2                 PIC S9(9)
+                                        SIGN IS TRAILING SEPARATE.
+           05  CL-RESULT               PIC S9(11)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  CL-REMAINDER            PIC S9(9)
+                                        SIGN IS TRAILING SEPARATE.
+           05  CL-LOG-DATE             PIC X(08).
+           05  CL-LOG-TIME             PIC X(08).
