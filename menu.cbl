@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Menu.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MenuChoice PIC X VALUE SPACE.
+       01 QuitFlag PIC X VALUE "N".
+
+      * Counts' LINKAGE SECTION expects the same length-prefixed
+      * parameter area JCL's EXEC PGM=COUNTS,PARM= delivers; a zero
+      * length here tells Counts there is nothing to override.
+       01 WS-COUNTS-PARM-AREA.
+           05 WS-COUNTS-PARM-LEN PIC S9(4) COMP VALUE 0.
+           05 WS-COUNTS-PARM-TEXT PIC X(20) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=========================================="
+           DISPLAY "  Operations Desk - Main Menu"
+           DISPLAY "=========================================="
+           PERFORM UNTIL QuitFlag = "Y"
+               DISPLAY " "
+               DISPLAY "1. Calculator"
+               DISPLAY "2. Record-count reconciliation"
+               DISPLAY "3. Employee greeting / roster maintenance"
+               DISPLAY "4. Quit"
+               DISPLAY "Enter your choice: "
+               ACCEPT MenuChoice
+
+               EVALUATE MenuChoice
+                   WHEN "1"
+                       CALL "Calc"
+                   WHEN "2"
+                       CALL "Counts" USING WS-COUNTS-PARM-AREA
+                   WHEN "3"
+                       CALL "Greet"
+                   WHEN "4"
+                       MOVE "Y" TO QuitFlag
+                   WHEN OTHER
+                       DISPLAY "Invalid selection, try again"
+               END-EVALUATE
+           END-PERFORM
+           DISPLAY "Goodbye."
+           STOP RUN.
