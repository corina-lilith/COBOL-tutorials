@@ -1,26 +1,299 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Counts.
+       PROGRAM-ID. Counts IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLTOTS-FILE ASSIGN TO "CTLTOTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLTOTS-STATUS.
+
+           SELECT CALCLOG-FILE ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCLOG-STATUS.
+
+           SELECT EMPMAST-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT CTLRPT-FILE ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLRPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTLTOTS-FILE.
+       COPY CTLTOTR.
+
+       FD  CALCLOG-FILE.
+       COPY CALCLOGR.
+
+       FD  EMPMAST-FILE.
+       COPY EMPREC.
+
+       FD  CTLRPT-FILE.
+       01  CTLRPT-RECORD                   PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 CountUp PIC 9(2) VALUE 0.
-       01 CountDown PIC 9(2) VALUE 50.
+      * actual record counts tallied from the production files
+       01 CountUp PIC 9(9) VALUE 0.
+       01 CountDown PIC S9(9) VALUE 0.
+
+      * expected control totals read from CTLTOTS
+       01 WS-CALCLOG-EXPECTED PIC 9(9) VALUE 0.
+       01 WS-EMPMAST-EXPECTED PIC 9(9) VALUE 0.
+       01 WS-EMPMAST-ACTUAL PIC 9(9) VALUE 0.
+
+       01 WS-CTLTOTS-EOF PIC X VALUE "N".
+       01 WS-CALCLOG-EOF PIC X VALUE "N".
+       01 WS-CTLTOTS-STATUS PIC X(2) VALUE "00".
+       01 WS-CALCLOG-STATUS PIC X(2) VALUE "00".
+       01 WS-EMPMAST-STATUS PIC X(2) VALUE "00".
+       01 WS-CTLRPT-STATUS PIC X(2) VALUE "00".
+       01 WS-MISMATCH-FLAG PIC X VALUE "N".
+           88 RECONCILE-FAILED VALUE "Y".
+
+      * optional JCL PARM ("calclog-expected,empmast-expected") that
+      * overrides the CTLTOTS control totals for this run without
+      * having to edit the control file
+       01 WS-PARM PIC X(20) VALUE SPACE.
+       01 WS-PARM-CALCLOG PIC X(9) VALUE SPACE.
+       01 WS-PARM-EMPMAST PIC X(9) VALUE SPACE.
+
+      * work fields for the nightly control report written to
+      * CTLRPT, the one report a JCL job stream can list each
+      * morning instead of someone eyeballing two DISPLAYs
+       01 WS-CURRENT-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC X(08).
+           05 WS-CURRENT-TIME          PIC X(08).
+       01 WS-CTLRPT-LINE.
+           05 CR-FILE-ID                   PIC X(08).
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 CR-EXPECTED                  PIC ZZZZZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 CR-ACTUAL                    PIC ZZZZZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 CR-STATUS                    PIC X(04).
+
+       LINKAGE SECTION.
+      * Receives the JCL PARM text ('calclog-expected,empmast-
+      * expected') off the EXEC PGM=COUNTS parameter list; a program
+      * invoked under JCL has no OS command line for this to come in
+      * on, only the register-1 parameter list the USING clause maps
+      * to.  Under JCL the system places a two-byte binary length
+      * ahead of the PARM text in that parameter list, so LK-PARM-LEN
+      * tells a PARM omitted entirely (zero) apart from one supplied
+      * short, instead of trusting LK-PARM-TEXT to come back blank-
+      * filled either way.  CALLers with nothing to override (e.g.
+      * Menu) pass a zero length.
+       01 LK-PARM-AREA.
+           05 LK-PARM-LEN PIC S9(4) COMP.
+           05 LK-PARM-TEXT PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+           DISPLAY "Starting nightly record-count reconciliation"
+           PERFORM READ-CONTROL-TOTALS
+           PERFORM APPLY-PARM-OVERRIDE
+           PERFORM COUNT_UP
+           PERFORM COUNT_DOWN
+           PERFORM REPORT-RECONCILIATION
+           PERFORM WRITE-CONTROL-REPORT
+           IF RECONCILE-FAILED
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+      * Reads the expected record counts for CALCLOG and EMPMAST from
+      * the CTLTOTS control file prepared before the run.  CTLTOTS
+      * not being staged yet (status "35") just means no expected
+      * counts to reconcile against, not a run that should abend -
+      * the same treatment COUNT_UP/COUNT_DOWN give a missing
+      * CALCLOG/EMPMAST.
+           READ-CONTROL-TOTALS.
+               OPEN INPUT CTLTOTS-FILE
+               IF WS-CTLTOTS-STATUS = "35"
+                   DISPLAY "CTLTOTS not found, no expected counts"
+                   MOVE "Y" TO WS-CTLTOTS-EOF
+               ELSE
+                   PERFORM UNTIL WS-CTLTOTS-EOF = "Y"
+                       READ CTLTOTS-FILE
+                           AT END
+                               MOVE "Y" TO WS-CTLTOTS-EOF
+                           NOT AT END
+                               EVALUATE CT-FILE-ID
+                                   WHEN "CALCLOG"
+                                       MOVE CT-EXPECTED-COUNT
+                                           TO WS-CALCLOG-EXPECTED
+                                   WHEN "EMPMAST"
+                                       MOVE CT-EXPECTED-COUNT
+                                           TO WS-EMPMAST-EXPECTED
+                                   WHEN OTHER
+                                       DISPLAY
+                                           "Unknown control total ID: "
+                                           CT-FILE-ID
+                               END-EVALUATE
+                   END-READ
+                   END-PERFORM
+                   CLOSE CTLTOTS-FILE
+               END-IF
+               .
+
+      * Lets operations change the expected counts for a single run
+      * from a JCL PARM instead of editing CTLTOTS: PARM=
+      * 'calclog-expected,empmast-expected'.  Either value may be
+      * left blank to keep what CTLTOTS supplied.
+           APPLY-PARM-OVERRIDE.
+               IF LK-PARM-LEN > 0
+                   MOVE SPACES TO WS-PARM
+                   MOVE LK-PARM-TEXT(1:LK-PARM-LEN) TO WS-PARM
+                   UNSTRING WS-PARM DELIMITED BY ","
+                       INTO WS-PARM-CALCLOG WS-PARM-EMPMAST
+                   END-UNSTRING
+                   IF WS-PARM-CALCLOG IS NUMERIC
+                       MOVE WS-PARM-CALCLOG TO WS-CALCLOG-EXPECTED
+                   END-IF
+                   IF WS-PARM-EMPMAST IS NUMERIC
+                       MOVE WS-PARM-EMPMAST TO WS-EMPMAST-EXPECTED
+                   END-IF
+               END-IF
+               .
+
+      * Tallies the actual number of transactions on CALCLOG, counting
+      * up from zero as each record is read.  CALCLOG will not exist
+      * yet the first night this job stream runs ahead of Calc ever
+      * writing to it; status "35" just means zero records, not a
+      * reconciliation run that should abend.
+           COUNT_UP.
+               OPEN INPUT CALCLOG-FILE
+               IF WS-CALCLOG-STATUS = "35"
+                   DISPLAY "CALCLOG not found, counting zero records"
+                   MOVE "Y" TO WS-CALCLOG-EOF
+               ELSE
+                   PERFORM UNTIL WS-CALCLOG-EOF = "Y"
+                       READ CALCLOG-FILE
+                           AT END
+                               MOVE "Y" TO WS-CALCLOG-EOF
+                           NOT AT END
+                               ADD 1 TO CountUp
+                       END-READ
+                   END-PERFORM
+                   CLOSE CALCLOG-FILE
+               END-IF
+               DISPLAY "CALCLOG records read: " CountUp
+               .
+
+      * Tallies the actual number of employees on EMPMAST by counting
+      * down the expected total as each record is read; a remainder
+      * other than zero at end of file means the totals do not match.
+      * EMPMAST will not exist yet the first night this job stream
+      * runs ahead of Greet ever adding an employee; status "35" just
+      * means zero employees on file, not a run that should abend.
+           COUNT_DOWN.
+               MOVE WS-EMPMAST-EXPECTED TO CountDown
+               OPEN INPUT EMPMAST-FILE
+               IF WS-EMPMAST-STATUS = "35"
+                   DISPLAY "EMPMAST not found, counting zero records"
+               ELSE
+                   PERFORM UNTIL WS-EMPMAST-STATUS = "10"
+                       READ EMPMAST-FILE NEXT
+                           AT END
+                               MOVE "10" TO WS-EMPMAST-STATUS
+                           NOT AT END
+                               SUBTRACT 1 FROM CountDown
+                       END-READ
+                   END-PERFORM
+                   CLOSE EMPMAST-FILE
+               END-IF
+               COMPUTE WS-EMPMAST-ACTUAL =
+                   WS-EMPMAST-EXPECTED - CountDown
+               DISPLAY "EMPMAST records read: " WS-EMPMAST-ACTUAL
+               .
+
+      * Compares the tallies against the control totals and flags any
+      * mismatch so the calling job step can branch on RETURN-CODE.
+           REPORT-RECONCILIATION.
+               IF CountUp NOT = WS-CALCLOG-EXPECTED
+                   DISPLAY "** CALCLOG MISMATCH - expected "
+                       WS-CALCLOG-EXPECTED " actual " CountUp
+                   MOVE "Y" TO WS-MISMATCH-FLAG
+               ELSE
+                   DISPLAY "CALCLOG reconciled OK - " CountUp
+                       " records"
+               END-IF
+
+               IF CountDown NOT = 0
+                   DISPLAY "** EMPMAST MISMATCH - expected "
+                       WS-EMPMAST-EXPECTED " actual "
+                       WS-EMPMAST-ACTUAL
+                   MOVE "Y" TO WS-MISMATCH-FLAG
+               ELSE
+                   DISPLAY "EMPMAST reconciled OK - "
+                       WS-EMPMAST-EXPECTED " records"
+               END-IF
+               .
+
+      * Appends the pass/fail result of this run to CTLRPT, the
+      * single nightly control report a JCL job stream can list for
+      * the morning shift instead of rerunning this program by hand.
+           WRITE-CONTROL-REPORT.
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               PERFORM OPEN-CTLRPT-EXTEND
 
-       PROCEDURE DIVISION.
-        PERFORM COUNT_UP.
-        PERFORM COUNT_DOWN.
-        STOP RUN.
+               MOVE SPACES TO CTLRPT-RECORD
+               STRING "NIGHTLY RECONCILIATION - " WS-CURRENT-DATE
+                   " " WS-CURRENT-TIME DELIMITED BY SIZE
+                   INTO CTLRPT-RECORD
+               END-STRING
+               WRITE CTLRPT-RECORD
 
+               MOVE "CALCLOG" TO CR-FILE-ID
+               MOVE WS-CALCLOG-EXPECTED TO CR-EXPECTED
+               MOVE CountUp TO CR-ACTUAL
+               IF CountUp = WS-CALCLOG-EXPECTED
+                   MOVE "PASS" TO CR-STATUS
+               ELSE
+                   MOVE "FAIL" TO CR-STATUS
+               END-IF
+               MOVE WS-CTLRPT-LINE TO CTLRPT-RECORD
+               WRITE CTLRPT-RECORD
 
+               MOVE "EMPMAST" TO CR-FILE-ID
+               MOVE WS-EMPMAST-EXPECTED TO CR-EXPECTED
+               MOVE WS-EMPMAST-ACTUAL TO CR-ACTUAL
+               IF CountDown = 0
+                   MOVE "PASS" TO CR-STATUS
+               ELSE
+                   MOVE "FAIL" TO CR-STATUS
+               END-IF
+               MOVE WS-CTLRPT-LINE TO CTLRPT-RECORD
+               WRITE CTLRPT-RECORD
 
-       COUNT_UP.
-           PERFORM UNTIL CountUp >= 20
-           ADD 1 TO CountUp
-           DISPLAY "Current Count: " CountUp
-           END-PERFORM.
+               MOVE SPACES TO CTLRPT-RECORD
+               IF RECONCILE-FAILED
+                   STRING "OVERALL RESULT: FAIL" DELIMITED BY SIZE
+                       INTO CTLRPT-RECORD
+                   END-STRING
+               ELSE
+                   STRING "OVERALL RESULT: PASS" DELIMITED BY SIZE
+                       INTO CTLRPT-RECORD
+                   END-STRING
+               END-IF
+               WRITE CTLRPT-RECORD
 
-       COUNT_DOWN.
-           PERFORM UNTIL CountDown = 0
-           SUBTRACT 1 FROM CountDown
-           DISPLAY  "Current Count: " CountDown
-           END-PERFORM.
+               CLOSE CTLRPT-FILE
+               .
 
+      * OPEN EXTEND does not create a missing CTLRPT, so the first
+      * night this job stream runs is handled the same way
+      * OPEN-EMPMAST handles a missing EMPMAST in greetings.cbl.
+           OPEN-CTLRPT-EXTEND.
+               OPEN EXTEND CTLRPT-FILE
+               IF WS-CTLRPT-STATUS = "35"
+                   OPEN OUTPUT CTLRPT-FILE
+                   CLOSE CTLRPT-FILE
+                   OPEN EXTEND CTLRPT-FILE
+               END-IF
+               .
