@@ -1,32 +1,198 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. Greet.
-   
-      DATA DIVISION.
-      WORKING-STORAGE SECTION.
-      01 EmpName PIC X(30).
-      01 EmpAge PIC 9(2) VALUE 0.
-   
-      PROCEDURE DIVISION.
-      DISPLAY "Welcome to COBOL!".
-      PERFORM GET_EMP_INFO.
-      STOP RUN.
-      
-
-
-      GET_NAME.
-       DISPLAY "Please enter your name: "
-       ACCEPT EmpName.
-       DISPLAY "Nice to meet you " EmpName.
-
-       GET_AGE.
-        DISPLAY "Enter your age: "
-        ACCEPT EmpAge.
-        DISPLAY "You are " EmpAge " years old".
-
-      GET_EMP_INFO.
-       PERFORM GET_NAME
-       PERFORM GET_AGE.
-
-
-
-       
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Greet IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT GREETLOG-FILE ASSIGN TO "GREETLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPMAST-FILE.
+       COPY EMPREC.
+
+       FD GREETLOG-FILE.
+       COPY GRTLOGR.
+
+       WORKING-STORAGE SECTION.
+       01 EmpId PIC 9(6) VALUE 0.
+       01 EmpName PIC X(30).
+       01 EmpAge PIC 9(2) VALUE 0.
+       01 WS-EMPMAST-STATUS PIC X(2) VALUE "00".
+       01 WS-GREETLOG-STATUS PIC X(2) VALUE "00".
+       01 MenuChoice PIC X VALUE SPACE.
+       01 QuitFlag PIC X VALUE "N".
+
+      * sane working-age bounds enforced by GET_AGE
+       01 WS-MIN-WORKING-AGE PIC 9(2) VALUE 16.
+       01 WS-MAX-WORKING-AGE PIC 9(2) VALUE 75.
+       01 WS-AGE-VALID PIC X VALUE "N".
+
+      * work fields for stamping the GREETLOG sign-in record
+       01 WS-CURRENT-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC X(08).
+           05 WS-CURRENT-TIME          PIC X(08).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Welcome to COBOL!".
+           PERFORM OPEN-EMPMAST.
+           PERFORM OPEN-GREETLOG.
+           PERFORM UNTIL QuitFlag = "Y"
+               DISPLAY " "
+               DISPLAY "1. Add employee"
+               DISPLAY "2. Update employee"
+               DISPLAY "3. Inquire on employee"
+               DISPLAY "4. List all employees"
+               DISPLAY "5. Quit"
+               DISPLAY "Enter your choice: "
+               ACCEPT MenuChoice
+
+               EVALUATE MenuChoice
+                   WHEN "1"
+                       PERFORM ADD-EMPLOYEE
+                   WHEN "2"
+                       PERFORM UPDATE-EMPLOYEE
+                   WHEN "3"
+                       PERFORM INQUIRE-EMPLOYEE
+                   WHEN "4"
+                       PERFORM LIST-EMPLOYEES
+                   WHEN "5"
+                       MOVE "Y" TO QuitFlag
+                   WHEN OTHER
+                       DISPLAY "Invalid selection, try again"
+               END-EVALUATE
+           END-PERFORM
+           CLOSE EMPMAST-FILE
+           CLOSE GREETLOG-FILE
+           GOBACK.
+
+           OPEN-EMPMAST.
+               OPEN I-O EMPMAST-FILE
+               IF WS-EMPMAST-STATUS = "35"
+                   OPEN OUTPUT EMPMAST-FILE
+                   CLOSE EMPMAST-FILE
+                   OPEN I-O EMPMAST-FILE
+               END-IF
+               .
+
+      * OPEN EXTEND does not create a missing GREETLOG, so the first
+      * sign-in ever is handled the same way OPEN-EMPMAST handles a
+      * missing EMPMAST: OPEN OUTPUT/CLOSE makes an empty file, then
+      * OPEN EXTEND on it succeeds.
+           OPEN-GREETLOG.
+               OPEN EXTEND GREETLOG-FILE
+               IF WS-GREETLOG-STATUS = "35"
+                   OPEN OUTPUT GREETLOG-FILE
+                   CLOSE GREETLOG-FILE
+                   OPEN EXTEND GREETLOG-FILE
+               END-IF
+               .
+
+           GET_NAME.
+               DISPLAY "Please enter your name: "
+               ACCEPT EmpName.
+               DISPLAY "Nice to meet you " EmpName.
+
+           GET_AGE.
+               MOVE "N" TO WS-AGE-VALID
+               PERFORM UNTIL WS-AGE-VALID = "Y"
+                   DISPLAY "Enter your age: "
+                   ACCEPT EmpAge
+                   IF EmpAge >= WS-MIN-WORKING-AGE
+                           AND EmpAge <= WS-MAX-WORKING-AGE
+                       MOVE "Y" TO WS-AGE-VALID
+                   ELSE
+                       DISPLAY "Age must be between "
+                           WS-MIN-WORKING-AGE " and "
+                           WS-MAX-WORKING-AGE ", please re-enter"
+                   END-IF
+               END-PERFORM
+               DISPLAY "You are " EmpAge " years old".
+
+           GET_EMP_INFO.
+               PERFORM GET_NAME
+               PERFORM GET_AGE
+               PERFORM WRITE-GREET-LOG.
+
+      * Appends this sign-in to the daily GREETLOG history file so
+      * there is a durable attendance record of who came through
+      * Greet, and when.
+           WRITE-GREET-LOG.
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE EmpName TO GL-EMP-NAME
+               MOVE EmpAge TO GL-EMP-AGE
+               MOVE WS-CURRENT-DATE TO GL-LOG-DATE
+               MOVE WS-CURRENT-TIME TO GL-LOG-TIME
+               WRITE GREET-LOG-RECORD
+               .
+
+           ADD-EMPLOYEE.
+               DISPLAY "Enter employee ID: "
+               ACCEPT EmpId
+               PERFORM GET_EMP_INFO
+               MOVE EmpId TO EMP-ID
+               MOVE EmpName TO EMP-NAME
+               MOVE EmpAge TO EMP-AGE
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "Employee ID " EmpId " already on file"
+                   NOT INVALID KEY
+                       DISPLAY "Employee " EmpId " added"
+               END-WRITE
+               .
+
+           UPDATE-EMPLOYEE.
+               DISPLAY "Enter employee ID to update: "
+               ACCEPT EmpId
+               MOVE EmpId TO EMP-ID
+               READ EMPMAST-FILE
+                   INVALID KEY
+                       DISPLAY "Employee " EmpId " not found"
+                   NOT INVALID KEY
+                       PERFORM GET_EMP_INFO
+                       MOVE EmpName TO EMP-NAME
+                       MOVE EmpAge TO EMP-AGE
+                       REWRITE EMPLOYEE-RECORD
+                       DISPLAY "Employee " EmpId " updated"
+               END-READ
+               .
+
+           INQUIRE-EMPLOYEE.
+               DISPLAY "Enter employee ID to inquire: "
+               ACCEPT EmpId
+               MOVE EmpId TO EMP-ID
+               READ EMPMAST-FILE
+                   INVALID KEY
+                       DISPLAY "Employee " EmpId " not found"
+                   NOT INVALID KEY
+                       DISPLAY "ID: " EMP-ID " Name: " EMP-NAME
+                           " Age: " EMP-AGE
+               END-READ
+               .
+
+           LIST-EMPLOYEES.
+               MOVE 0 TO EMP-ID
+               START EMPMAST-FILE KEY IS NOT LESS THAN EMP-ID
+                   INVALID KEY
+                       DISPLAY "No employees on file"
+                       MOVE "10" TO WS-EMPMAST-STATUS
+               END-START
+               PERFORM UNTIL WS-EMPMAST-STATUS NOT = "00"
+                   READ EMPMAST-FILE NEXT
+                       AT END
+                           MOVE "10" TO WS-EMPMAST-STATUS
+                       NOT AT END
+                           DISPLAY EMP-ID " " EMP-NAME " " EMP-AGE
+                   END-READ
+               END-PERFORM
+               MOVE "00" TO WS-EMPMAST-STATUS
+               .
