@@ -1,84 +1,697 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Calc.
+       PROGRAM-ID. Calc IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCLOG-FILE ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCLOG-STATUS.
+
+           SELECT CALCIN-FILE ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCIN-STATUS.
+
+           SELECT CALCRPT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCRPT-STATUS.
+
+           SELECT CALCCKPT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCCKPT-STATUS.
+
+           SELECT CALCEXC-FILE ASSIGN TO "CALCEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCEXC-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALCLOG-FILE.
+       COPY CALCLOGR.
+
+       FD  CALCIN-FILE.
+       COPY CALCINR.
+
+       FD  CALCRPT-FILE.
+       01  CALC-RPT-RECORD                PIC X(80).
+
+       FD  CALCCKPT-FILE.
+       COPY CALCCKPR.
+
+       FD  CALCEXC-FILE.
+       COPY CALCEXCR.
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(9) VALUE 0.
-       01 NUM2 PIC 9(9) VALUE 0.
+       01 NUM1 PIC S9(9) VALUE 0.
+       01 NUM2 PIC S9(9) VALUE 0.
        01 OPERATION PIC X.
-       01 RESULT PIC 9(9) VALUE 0.
-       01 REMAINDER-VALUE PIC 9(9) VALUE 0.
+
+      * RESULT is wider than NUM1/NUM2 so ADD/SUBTRACT can never
+      * overflow it; MULTIPLY still can (two 9-digit operands can
+      * produce an 18-digit product), so MULT-NUMS/DIVIDE-NUMS/
+      * MOD-NUMS guard it with ON SIZE ERROR and route an overflow to
+      * CALCEXC instead of silently writing a truncated answer.
+       01 RESULT PIC S9(11)V99 VALUE 0.
+       01 REMAINDER-VALUE PIC S9(9) VALUE 0.
        01 QUIT PIC X VALUE SPACE.
 
+      * configurable decimal places kept in RESULT after DIVIDE-NUMS
+      * and MOD-NUMS round it (0, 1 or 2; RESULT holds at most 2)
+       01 WS-DECIMAL-PLACES PIC 9(1) VALUE 2.
+       01 WS-SCALE-FACTOR PIC 9(3) VALUE 100.
+       01 WS-RESULT-SCALED PIC S9(13) VALUE 0.
+
+      * run-mode switch: interactive terminal session or unattended
+      * batch run driven from the CALCIN transaction file
+       01 WS-RUN-MODE PIC X VALUE SPACE.
+       01 WS-CALCIN-EOF PIC X VALUE "N".
+
+      * file status fields for CALCLOG/CALCCKPT/CALCEXC, so a missing
+      * file on the first-ever run can be created instead of
+      * aborting the job (status "35" is "file does not exist")
+       01 WS-CALCLOG-STATUS PIC X(2) VALUE "00".
+       01 WS-CALCCKPT-STATUS PIC X(2) VALUE "00".
+       01 WS-CALCEXC-STATUS PIC X(2) VALUE "00".
+
+      * file status fields for the batch-mode files; CALCIN is
+      * input-only (a missing CALCIN just means nothing to process)
+      * and CALCRPT gets the same create-if-missing treatment as
+      * CALCLOG/CALCCKPT/CALCEXC so a restart whose CALCCKPT survived
+      * but whose CALCRPT did not is still recoverable
+       01 WS-CALCIN-STATUS PIC X(2) VALUE "00".
+       01 WS-CALCRPT-STATUS PIC X(2) VALUE "00".
+       01 WS-CALCIN-OPENED PIC X VALUE "Y".
+
+      * checkpoint/restart work fields for batch mode: a checkpoint is
+      * written to CALCCKPT every WS-CHECKPOINT-INTERVAL transactions,
+      * carrying the count of CALCIN records processed so far as the
+      * last-processed key; a restart run reads that key back and
+      * skips the same number of CALCIN records before resuming.
+      * CALCLOG/CALCRPT/CALCEXC are appended, not rewritten, so any
+      * transaction processed after the last checkpoint but before a
+      * crash would be replayed and appended a second time on
+      * restart - inflating CALCLOG above what Counts' nightly
+      * reconciliation expects.  Checkpointing every transaction
+      * closes that window; a shop willing to accept possible
+      * restart-time duplicates in exchange for fewer CALCCKPT writes
+      * on a very large CALCIN file can raise this compile-time
+      * constant back up and recompile - there is no run-time prompt
+      * or PARM for it, unlike WS-DECIMAL-PLACES.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1.
+       01 WS-SINCE-CHECKPOINT PIC 9(5) VALUE 0.
+       01 WS-TRANS-COUNT PIC 9(9) VALUE 0.
+       01 WS-RESTART-FLAG PIC X VALUE "N".
+       01 WS-RESTART-COUNT PIC 9(9) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(9) VALUE 0.
+       01 WS-CALCCKPT-EOF PIC X VALUE "N".
+
+      * set when an invalid-operation attempt is routed to CALCEXC,
+      * so a non-zero RETURN-CODE can tell a downstream JCL step the
+      * run had bad input
+       01 WS-EXCEPTION-FLAG PIC X VALUE "N".
+           88 EXCEPTIONS-OCCURRED VALUE "Y".
+
+      * carries why this CALCEXC record is being written (a bad
+      * operator or a MULTIPLY overflow) so CX-REASON on the record
+      * tells the two apart
+       01 WS-EXCEPTION-REASON PIC X(10) VALUE SPACE.
+
+      * set by the calculation paragraphs so BATCH-PROCESS knows
+      * whether this transaction produced a fresh RESULT worth
+      * reporting, or needs the distinct error line instead
+       01 WS-CALC-OK PIC X VALUE "Y".
+       01 WS-CALC-ERROR-REASON PIC X(14) VALUE SPACE.
+
+      * work fields for validating signed numeric input from the
+      * terminal and re-prompting on a bad keystroke
+       01 WS-NUM-INPUT PIC X(10).
+       01 WS-NUM-SIGN PIC X VALUE SPACE.
+       01 WS-NUM-DIGITS PIC X(9) JUSTIFIED RIGHT VALUE SPACE.
+       01 WS-NUM-LEN PIC 9(2) VALUE 0.
+       01 WS-NUM-DIGIT-LEN PIC 9(2) VALUE 0.
+       01 WS-NUM-DIGIT-START PIC 9(2) VALUE 0.
+       01 WS-NUM-UNSIGNED PIC 9(9) VALUE 0.
+       01 WS-NUM-VALID PIC X VALUE "N".
+       01 WS-VALIDATED-NUM PIC S9(9) VALUE 0.
+       01 WS-OPERATION-VALID PIC X VALUE "N".
+
+      * running total of RESULT across the interactive session
+       01 WS-SESSION-TOTAL PIC S9(13)V99 VALUE 0.
+
+      * work fields for building the audit-log record
+       01 WS-CURRENT-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC X(08).
+           05 WS-CURRENT-TIME          PIC X(08).
+
+      * work fields for building one CALCRPT detail line
+       01 WS-REPORT-LINE.
+           05 RL-NUM1                  PIC -(8)9.
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 RL-OPERATION             PIC X(1).
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 RL-NUM2                  PIC -(8)9.
+           05 FILLER                   PIC X(3) VALUE " = ".
+           05 RL-RESULT                PIC -(10)9.99.
+
+      * work fields for a CALCRPT line standing in for a transaction
+      * that did not produce a RESULT (bad operator, overflow, or
+      * division by zero), same width as WS-REPORT-LINE so CALCRPT's
+      * columns still line up
+       01 WS-ERROR-REPORT-LINE.
+           05 ERL-NUM1                 PIC -(8)9.
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 ERL-OPERATION            PIC X(1).
+           05 FILLER                   PIC X(3) VALUE SPACE.
+           05 ERL-NUM2                 PIC -(8)9.
+           05 FILLER                   PIC X(3) VALUE " = ".
+           05 ERL-REASON               PIC X(14).
+
+      * work fields for displaying NUM1/NUM2/RESULT (or the session
+      * total) on the terminal through the same kind of numeric-
+      * edited picture WS-REPORT-LINE already uses for CALCRPT,
+      * instead of DISPLAYing the raw S9(9)/S9(11)V99/S9(13)V99
+      * fields - a negative value in an unedited field shows its
+      * zoned-decimal overpunch sign byte instead of a plain minus
+      * sign.
+       01 WS-TERM-LINE.
+           05 TL-NUM1                  PIC -(8)9.
+           05 TL-NUM2                  PIC -(8)9.
+           05 TL-RESULT                PIC -(10)9.99.
+           05 TL-SESSION-TOTAL         PIC -(12)9.99.
 
        PROCEDURE DIVISION.
-           DISPLAY "Welcome to the calculator, enter 'q' to quit".
-           PERFORM UNTIL QUIT = "Q" OR QUIT = "q"
-
-               DISPLAY "Enter first number: "
-               ACCEPT NUM1
-    
-               DISPLAY "Enter second number: "
-               ACCEPT NUM2
-               
-               DISPLAY "Choose an operation : '+', '-', '*', '/', '%' "
-               ACCEPT OPERATION
-               
-                EVALUATE OPERATION
-                   WHEN "+"
-                       PERFORM ADD-NUMS
-                   WHEN "-"
-                       PERFORM SUBTRACT-NUMS
-                   WHEN "*"
-                       PERFORM MULT-NUMS
-                   WHEN "/"
-                       PERFORM DIVIDE-NUMS
-                   WHEN "%"
-                       PERFORM MOD-NUMS
-                   WHEN OTHER
-                       DISPLAY "Invalid operation"
-               END-EVALUATE
+           PERFORM GET-DECIMAL-PLACES
+           DISPLAY "Run in (B)atch or (I)nteractive mode: "
+           ACCEPT WS-RUN-MODE
+           EVALUATE WS-RUN-MODE
+               WHEN "B"
+               WHEN "b"
+                   PERFORM BATCH-PROCESS
+               WHEN OTHER
+                   PERFORM INTERACTIVE-PROCESS
+           END-EVALUATE
+           IF EXCEPTIONS-OCCURRED
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+           INTERACTIVE-PROCESS.
+               DISPLAY "Welcome to the calculator, enter 'q' to quit"
+               PERFORM OPEN-CALCLOG-EXTEND
+               PERFORM OPEN-CALCEXC-EXTEND
+               PERFORM UNTIL QUIT = "Q" OR QUIT = "q"
+
+                   DISPLAY "Enter first number: "
+                   PERFORM GET-VALIDATED-NUMBER
+                   MOVE WS-VALIDATED-NUM TO NUM1
+
+                   DISPLAY "Enter second number: "
+                   PERFORM GET-VALIDATED-NUMBER
+                   MOVE WS-VALIDATED-NUM TO NUM2
+
+                   PERFORM GET-OPERATION
+
+                   EVALUATE OPERATION
+                       WHEN "+"
+                           PERFORM ADD-NUMS
+                       WHEN "-"
+                           PERFORM SUBTRACT-NUMS
+                       WHEN "*"
+                           PERFORM MULT-NUMS
+                       WHEN "/"
+                           PERFORM DIVIDE-NUMS
+                       WHEN "%"
+                           PERFORM MOD-NUMS
+                       WHEN OTHER
+                           MOVE "BAD OPER" TO WS-EXCEPTION-REASON
+                           PERFORM WRITE-EXCEPTION
+                   END-EVALUATE
+
+                   DISPLAY "Q to quit or any key to continue"
+                   ACCEPT QUIT
+               END-PERFORM
+               MOVE WS-SESSION-TOTAL TO TL-SESSION-TOTAL
+               DISPLAY "Session total: " TL-SESSION-TOTAL
+               CLOSE CALCLOG-FILE
+               CLOSE CALCEXC-FILE
+               .
+
+      * Batch mode: reads NUM1/OPERATION/NUM2 triples from CALCIN,
+      * runs each through the same calculation paragraphs used
+      * interactively (which also keep writing CALCLOG), and produces
+      * a formatted CALCRPT report line per transaction.  A checkpoint
+      * is dropped to CALCCKPT every WS-CHECKPOINT-INTERVAL
+      * transactions so an interrupted run can be restarted instead
+      * of reprocessing CALCIN from the top.
+           BATCH-PROCESS.
+               PERFORM GET-RESTART-OPTION
+               OPEN INPUT CALCIN-FILE
+               IF WS-CALCIN-STATUS = "35"
+                   DISPLAY "CALCIN not found - nothing to process"
+                   MOVE "N" TO WS-CALCIN-OPENED
+                   MOVE "Y" TO WS-CALCIN-EOF
+               END-IF
+               PERFORM SKIP-TO-RESTART-POINT
+               PERFORM OPEN-CALCRPT-FILE
+               PERFORM OPEN-CALCLOG-EXTEND
+               PERFORM OPEN-CALCCKPT-EXTEND
+               PERFORM OPEN-CALCEXC-EXTEND
+               PERFORM UNTIL WS-CALCIN-EOF = "Y"
+                   READ CALCIN-FILE
+                       AT END
+                           MOVE "Y" TO WS-CALCIN-EOF
+                       NOT AT END
+                           MOVE CT-NUM1 TO NUM1
+                           MOVE CT-OPERATION TO OPERATION
+                           MOVE CT-NUM2 TO NUM2
+
+                           EVALUATE OPERATION
+                               WHEN "+"
+                                   PERFORM ADD-NUMS
+                               WHEN "-"
+                                   PERFORM SUBTRACT-NUMS
+                               WHEN "*"
+                                   PERFORM MULT-NUMS
+                               WHEN "/"
+                                   PERFORM DIVIDE-NUMS
+                               WHEN "%"
+                                   PERFORM MOD-NUMS
+                               WHEN OTHER
+                                   MOVE "BAD OPER" TO
+                                       WS-EXCEPTION-REASON
+                                   PERFORM WRITE-EXCEPTION
+                                   MOVE "N" TO WS-CALC-OK
+                                   MOVE "BAD OPER" TO
+                                       WS-CALC-ERROR-REASON
+                           END-EVALUATE
+
+                           IF WS-CALC-OK = "Y"
+                               PERFORM WRITE-REPORT-LINE
+                           ELSE
+                               PERFORM WRITE-ERROR-REPORT-LINE
+                           END-IF
+
+                           ADD 1 TO WS-TRANS-COUNT
+                           ADD 1 TO WS-SINCE-CHECKPOINT
+                           IF WS-SINCE-CHECKPOINT >=
+                                   WS-CHECKPOINT-INTERVAL
+                               PERFORM WRITE-CHECKPOINT
+                               MOVE 0 TO WS-SINCE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-CALCIN-OPENED = "Y"
+                   CLOSE CALCIN-FILE
+               END-IF
+               CLOSE CALCRPT-FILE
+               CLOSE CALCLOG-FILE
+               CLOSE CALCCKPT-FILE
+               CLOSE CALCEXC-FILE
+               .
+
+      * Asks whether this batch run should resume after the last
+      * checkpoint written by a prior, interrupted run.
+           GET-RESTART-OPTION.
+               DISPLAY "Restart from last checkpoint (Y/N): "
+               ACCEPT WS-RESTART-FLAG
+               IF WS-RESTART-FLAG = "Y" OR WS-RESTART-FLAG = "y"
+                   PERFORM READ-LAST-CHECKPOINT
+               ELSE
+                   MOVE 0 TO WS-RESTART-COUNT
+               END-IF
+               .
+
+      * Reads CALCCKPT to end of file, keeping the last checkpoint
+      * record found, and uses its transaction count as the number of
+      * CALCIN records to skip before resuming.  No prior CALCCKPT
+      * (status "35") just means no checkpoint exists yet.
+           READ-LAST-CHECKPOINT.
+               MOVE 0 TO WS-RESTART-COUNT
+               MOVE "N" TO WS-CALCCKPT-EOF
+               OPEN INPUT CALCCKPT-FILE
+               IF WS-CALCCKPT-STATUS = "35"
+                   MOVE "Y" TO WS-CALCCKPT-EOF
+               ELSE
+                   PERFORM UNTIL WS-CALCCKPT-EOF = "Y"
+                       READ CALCCKPT-FILE
+                           AT END
+                               MOVE "Y" TO WS-CALCCKPT-EOF
+                           NOT AT END
+                               MOVE CK-LAST-TRANS-COUNT
+                                   TO WS-RESTART-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE CALCCKPT-FILE
+               END-IF
+               IF WS-RESTART-COUNT > 0
+                   DISPLAY "Resuming after transaction "
+                       WS-RESTART-COUNT
+               ELSE
+                   DISPLAY "No checkpoint found, starting from the top"
+               END-IF
+               .
+
+      * OPEN EXTEND does not create a missing CALCLOG, so a status of
+      * "35" (file does not exist) is handled the same way Greet
+      * already creates a missing EMPMAST: OPEN OUTPUT/CLOSE makes an
+      * empty file, then OPEN EXTEND on it succeeds.
+           OPEN-CALCLOG-EXTEND.
+               OPEN EXTEND CALCLOG-FILE
+               IF WS-CALCLOG-STATUS = "35"
+                   OPEN OUTPUT CALCLOG-FILE
+                   CLOSE CALCLOG-FILE
+                   OPEN EXTEND CALCLOG-FILE
+               END-IF
+               .
+
+      * Same missing-file handling as OPEN-CALCLOG-EXTEND, for
+      * CALCCKPT.
+           OPEN-CALCCKPT-EXTEND.
+               OPEN EXTEND CALCCKPT-FILE
+               IF WS-CALCCKPT-STATUS = "35"
+                   OPEN OUTPUT CALCCKPT-FILE
+                   CLOSE CALCCKPT-FILE
+                   OPEN EXTEND CALCCKPT-FILE
+               END-IF
+               .
+
+      * Same missing-file handling as OPEN-CALCLOG-EXTEND, for
+      * CALCEXC.
+           OPEN-CALCEXC-EXTEND.
+               OPEN EXTEND CALCEXC-FILE
+               IF WS-CALCEXC-STATUS = "35"
+                   OPEN OUTPUT CALCEXC-FILE
+                   CLOSE CALCEXC-FILE
+                   OPEN EXTEND CALCEXC-FILE
+               END-IF
+               .
+
+      * Opens CALCRPT for this run: a restart (WS-RESTART-COUNT > 0)
+      * opens EXTEND so the earlier part of the report survives, with
+      * the same missing-file handling as OPEN-CALCLOG-EXTEND for the
+      * case where CALCCKPT shows a prior run but CALCRPT itself was
+      * lost; a fresh run always starts the report over with OPEN
+      * OUTPUT, which creates CALCRPT if it is not already there.
+           OPEN-CALCRPT-FILE.
+               IF WS-RESTART-COUNT > 0
+                   OPEN EXTEND CALCRPT-FILE
+                   IF WS-CALCRPT-STATUS = "35"
+                       OPEN OUTPUT CALCRPT-FILE
+                       CLOSE CALCRPT-FILE
+                       OPEN EXTEND CALCRPT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT CALCRPT-FILE
+               END-IF
+               .
+
+      * Reads and discards the CALCIN records already accounted for
+      * by the last checkpoint, so BATCH-PROCESS resumes on the first
+      * transaction that has not yet been through the calculation
+      * paragraphs.
+           SKIP-TO-RESTART-POINT.
+               MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT
+               PERFORM UNTIL WS-SKIP-COUNT = 0
+                       OR WS-CALCIN-EOF = "Y"
+                   READ CALCIN-FILE
+                       AT END
+                           MOVE "Y" TO WS-CALCIN-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TRANS-COUNT
+                           SUBTRACT 1 FROM WS-SKIP-COUNT
+                   END-READ
+               END-PERFORM
+               .
+
+      * Appends the number of CALCIN transactions processed so far,
+      * stamped with the current date and time, so a later restart
+      * knows where to resume.
+           WRITE-CHECKPOINT.
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE WS-TRANS-COUNT TO CK-LAST-TRANS-COUNT
+               MOVE WS-CURRENT-DATE TO CK-CHECKPOINT-DATE
+               MOVE WS-CURRENT-TIME TO CK-CHECKPOINT-TIME
+               WRITE CALC-CHECKPOINT-RECORD
+               .
+
+      * Accepts one signed number from the terminal, re-prompting on
+      * anything that is not a valid signed digit string, and leaves
+      * the result in WS-VALIDATED-NUM.  ACCEPT leaves WS-NUM-INPUT
+      * left-justified and space-filled, so the typed-text length is
+      * measured first and the digits are sliced out and right-
+      * justified into WS-NUM-DIGITS before the NUMERIC test, instead
+      * of assuming the typed text already fills the field.
+           GET-VALIDATED-NUMBER.
+               MOVE "N" TO WS-NUM-VALID
+               PERFORM UNTIL WS-NUM-VALID = "Y"
+                   ACCEPT WS-NUM-INPUT
+                   MOVE SPACE TO WS-NUM-SIGN
+                   MOVE SPACES TO WS-NUM-DIGITS
+                   MOVE 0 TO WS-NUM-LEN
+                   INSPECT WS-NUM-INPUT TALLYING WS-NUM-LEN
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+                   IF WS-NUM-LEN = 0
+                       DISPLAY "Invalid number, please re-enter: "
+                   ELSE
+                       IF WS-NUM-INPUT(1:1) = "-"
+                               OR WS-NUM-INPUT(1:1) = "+"
+                           MOVE WS-NUM-INPUT(1:1) TO WS-NUM-SIGN
+                           COMPUTE WS-NUM-DIGIT-LEN = WS-NUM-LEN - 1
+                           MOVE 2 TO WS-NUM-DIGIT-START
+                       ELSE
+                           MOVE WS-NUM-LEN TO WS-NUM-DIGIT-LEN
+                           MOVE 1 TO WS-NUM-DIGIT-START
+                       END-IF
+                       IF WS-NUM-DIGIT-LEN = 0 OR WS-NUM-DIGIT-LEN > 9
+                           DISPLAY "Invalid number, please re-enter: "
+                       ELSE
+                           MOVE WS-NUM-INPUT(WS-NUM-DIGIT-START:
+                               WS-NUM-DIGIT-LEN) TO WS-NUM-DIGITS
+                           INSPECT WS-NUM-DIGITS
+                               REPLACING LEADING SPACE BY ZERO
+                           IF WS-NUM-DIGITS IS NUMERIC
+                               MOVE WS-NUM-DIGITS TO WS-NUM-UNSIGNED
+                               MOVE WS-NUM-UNSIGNED TO
+                                   WS-VALIDATED-NUM
+                               IF WS-NUM-SIGN = "-"
+                                   COMPUTE WS-VALIDATED-NUM =
+                                       WS-VALIDATED-NUM * -1
+                               END-IF
+                               MOVE "Y" TO WS-NUM-VALID
+                           ELSE
+                               DISPLAY
+                                   "Invalid number, please re-enter: "
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               .
 
-               DISPLAY "Q to quit or any key to continue"
-               ACCEPT QUIT
-           END-PERFORM
-           STOP RUN.
+      * Accepts the operator character, re-prompting until it is one
+      * of the five Calc supports instead of leaving a bad keystroke
+      * to fall through to WHEN OTHER.
+           GET-OPERATION.
+               MOVE "N" TO WS-OPERATION-VALID
+               PERFORM UNTIL WS-OPERATION-VALID = "Y"
+                   DISPLAY
+                       "Choose an operation : '+', '-', '*', '/', '%' "
+                   ACCEPT OPERATION
+                   EVALUATE OPERATION
+                       WHEN "+"
+                       WHEN "-"
+                       WHEN "*"
+                       WHEN "/"
+                       WHEN "%"
+                           MOVE "Y" TO WS-OPERATION-VALID
+                       WHEN OTHER
+                           DISPLAY "Invalid operation, please re-enter"
+                   END-EVALUATE
+               END-PERFORM
+               .
+
+      * RESULT is the discarded quotient for a "%" transaction - the
+      * value actually shown to the operator (and added to the
+      * session total) is REMAINDER-VALUE - so the report line shows
+      * that instead for "%" rows.
+           WRITE-REPORT-LINE.
+               MOVE NUM1 TO RL-NUM1
+               MOVE OPERATION TO RL-OPERATION
+               MOVE NUM2 TO RL-NUM2
+               IF OPERATION = "%"
+                   MOVE REMAINDER-VALUE TO RL-RESULT
+               ELSE
+                   MOVE RESULT TO RL-RESULT
+               END-IF
+               MOVE WS-REPORT-LINE TO CALC-RPT-RECORD
+               WRITE CALC-RPT-RECORD
+               .
+
+      * Writes a distinct CALCRPT line for a CALCIN transaction that
+      * did not produce a fresh RESULT (bad operator, overflow, or
+      * division by zero), instead of letting the normal detail line
+      * silently reuse the previous transaction's RESULT as if it
+      * were this one's answer.
+           WRITE-ERROR-REPORT-LINE.
+               MOVE NUM1 TO ERL-NUM1
+               MOVE OPERATION TO ERL-OPERATION
+               MOVE NUM2 TO ERL-NUM2
+               MOVE WS-CALC-ERROR-REASON TO ERL-REASON
+               MOVE WS-ERROR-REPORT-LINE TO CALC-RPT-RECORD
+               WRITE CALC-RPT-RECORD
+               .
 
            ADD-NUMS.
                ADD NUM1 TO NUM2 GIVING RESULT
-               DISPLAY NUM1 " + " NUM2 " = " RESULT
+               PERFORM DISPLAY-CALC-RESULT
+               ADD RESULT TO WS-SESSION-TOTAL
+               PERFORM WRITE-CALC-LOG
+               MOVE "Y" TO WS-CALC-OK
                .
 
            SUBTRACT-NUMS.
                SUBTRACT NUM1 FROM NUM2 GIVING RESULT
-               DISPLAY NUM1 " - " NUM2 " = " RESULT
+               PERFORM DISPLAY-CALC-RESULT
+               ADD RESULT TO WS-SESSION-TOTAL
+               PERFORM WRITE-CALC-LOG
+               MOVE "Y" TO WS-CALC-OK
                .
-           
+
+      * NUM1 and NUM2 can each be as large as nine digits, so their
+      * product can still overflow RESULT even at its widened size;
+      * ON SIZE ERROR routes that case to CALCEXC instead of writing
+      * a silently truncated answer to CALCLOG/CALCRPT.
            MULT-NUMS.
                MULTIPLY NUM1 BY NUM2 GIVING RESULT
-               DISPLAY NUM1 " * " NUM2 " = " RESULT
+                   ON SIZE ERROR
+                       MOVE "OVERFLOW" TO WS-EXCEPTION-REASON
+                       PERFORM WRITE-EXCEPTION
+                       MOVE "N" TO WS-CALC-OK
+                       MOVE "OVERFLOW" TO WS-CALC-ERROR-REASON
+                   NOT ON SIZE ERROR
+                       PERFORM DISPLAY-CALC-RESULT
+                       ADD RESULT TO WS-SESSION-TOTAL
+                       PERFORM WRITE-CALC-LOG
+                       MOVE "Y" TO WS-CALC-OK
+               END-MULTIPLY
                .
 
            DIVIDE-NUMS.
-                IF NUM2 = 0
-               DISPLAY "No division by 0!"
-           ELSE
-               DIVIDE NUM1 BY NUM2 GIVING RESULT
-               DISPLAY NUM1 " / " NUM2 " = " RESULT
-           END-IF
-           .
-           
+               IF NUM2 = 0
+                   DISPLAY "No division by 0!"
+                   MOVE "N" TO WS-CALC-OK
+                   MOVE "DIV BY ZERO" TO WS-CALC-ERROR-REASON
+               ELSE
+                   DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                   PERFORM ROUND-RESULT-TO-CONFIGURED-PLACES
+                   PERFORM DISPLAY-CALC-RESULT
+                   ADD RESULT TO WS-SESSION-TOTAL
+                   PERFORM WRITE-CALC-LOG
+                   MOVE "Y" TO WS-CALC-OK
+               END-IF
+               .
+
+      * The quotient RESULT is what feeds WS-SESSION-TOTAL and
+      * CALCRPT for every other operation, but for "%" the value
+      * actually displayed to the operator is REMAINDER-VALUE, so
+      * that is what the session total and the report line for a "%"
+      * transaction need to carry instead of the discarded quotient.
            MOD-NUMS.
-           IF NUM2 = 0
-               DISPLAY "No division by zero!"
-           ELSE
-               DIVIDE NUM1 BY NUM2
-                   GIVING RESULT
-                   REMAINDER REMAINDER-VALUE
-               DISPLAY NUM1 " % " NUM2 " = " REMAINDER-VALUE
-           END-IF
-           .
+               IF NUM2 = 0
+                   DISPLAY "No division by zero!"
+                   MOVE "N" TO WS-CALC-OK
+                   MOVE "DIV BY ZERO" TO WS-CALC-ERROR-REASON
+               ELSE
+                   DIVIDE NUM1 BY NUM2
+                       GIVING RESULT ROUNDED
+                       REMAINDER REMAINDER-VALUE
+                   PERFORM ROUND-RESULT-TO-CONFIGURED-PLACES
+                   PERFORM DISPLAY-CALC-RESULT
+                   ADD REMAINDER-VALUE TO WS-SESSION-TOTAL
+                   PERFORM WRITE-CALC-LOG
+                   MOVE "Y" TO WS-CALC-OK
+               END-IF
+               .
 
+      * Prompts once at start-up for how many decimal places division
+      * results should keep (0-2); RESULT itself holds at most 2.
+           GET-DECIMAL-PLACES.
+               DISPLAY
+                   "Decimal places for division results (0-2): "
+               ACCEPT WS-DECIMAL-PLACES
+               IF WS-DECIMAL-PLACES NOT NUMERIC
+                       OR WS-DECIMAL-PLACES > 2
+                   MOVE 2 TO WS-DECIMAL-PLACES
+               END-IF
+               .
 
+      * Re-rounds RESULT to the configured number of decimal places
+      * after a ROUNDED DIVIDE has already rounded it to 2.
+           ROUND-RESULT-TO-CONFIGURED-PLACES.
+               EVALUATE WS-DECIMAL-PLACES
+                   WHEN 0
+                       MOVE 1 TO WS-SCALE-FACTOR
+                   WHEN 1
+                       MOVE 10 TO WS-SCALE-FACTOR
+                   WHEN OTHER
+                       MOVE 100 TO WS-SCALE-FACTOR
+               END-EVALUATE
+               COMPUTE WS-RESULT-SCALED ROUNDED =
+                   RESULT * WS-SCALE-FACTOR
+               COMPUTE RESULT ROUNDED =
+                   WS-RESULT-SCALED / WS-SCALE-FACTOR
+               .
 
+      * Displays NUM1/OPERATION/NUM2 and the result of the operation
+      * just performed, through WS-TERM-LINE's numeric-edited pictures
+      * instead of DISPLAYing the raw S9(9)/S9(11)V99 fields - for "%"
+      * the value actually shown is REMAINDER-VALUE, the same
+      * exception WRITE-REPORT-LINE makes for CALCRPT.
+           DISPLAY-CALC-RESULT.
+               MOVE NUM1 TO TL-NUM1
+               MOVE NUM2 TO TL-NUM2
+               IF OPERATION = "%"
+                   MOVE REMAINDER-VALUE TO TL-RESULT
+               ELSE
+                   MOVE RESULT TO TL-RESULT
+               END-IF
+               DISPLAY TL-NUM1 " " OPERATION " " TL-NUM2
+                   " = " TL-RESULT
+               .
+
+      * Appends the operands, operator, result and remainder for the
+      * operation just performed to CALCLOG, stamped with the current
+      * date and time, so there is a durable record of what ran.
+           WRITE-CALC-LOG.
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE NUM1 TO CL-NUM1
+               MOVE OPERATION TO CL-OPERATION
+               MOVE NUM2 TO CL-NUM2
+               MOVE RESULT TO CL-RESULT
+               MOVE REMAINDER-VALUE TO CL-REMAINDER
+               MOVE WS-CURRENT-DATE TO CL-LOG-DATE
+               MOVE WS-CURRENT-TIME TO CL-LOG-TIME
+               WRITE CALC-LOG-RECORD
+               .
 
+      * Routes an operator that is none of the five Calc supports, or
+      * a MULTIPLY overflow, to CALCEXC along with the operands it
+      * came with, and raises WS-EXCEPTION-FLAG so RETURN-CODE tells
+      * a downstream JCL step the run had bad input.  The caller sets
+      * WS-EXCEPTION-REASON first so CX-REASON on the record tells
+      * the two cases apart.
+           WRITE-EXCEPTION.
+               DISPLAY "Exception logged to CALCEXC - "
+                   WS-EXCEPTION-REASON
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE NUM1 TO CX-NUM1
+               MOVE OPERATION TO CX-OPERATION
+               MOVE NUM2 TO CX-NUM2
+               MOVE WS-EXCEPTION-REASON TO CX-REASON
+               MOVE WS-CURRENT-DATE TO CX-LOG-DATE
+               MOVE WS-CURRENT-TIME TO CX-LOG-TIME
+               WRITE CALC-EXCEPTION-RECORD
+               MOVE "Y" TO WS-EXCEPTION-FLAG
+               .
